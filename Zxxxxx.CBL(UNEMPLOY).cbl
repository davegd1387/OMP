@@ -8,6 +8,9 @@
       *---Check table for key. If found, READ VSAM,  ---*
       *---add info to VSAM layout and REWRITE.       ---*
       *---Else WRITE VSAM & add key to table.        ---*
+      *---Restartable: a checkpoint file tracks the  ---*
+      *---file/record last completed so a rerun      ---*
+      *---after an abend resumes instead of reloading.---*
       *-------------------------------------------------*
        IDENTIFICATION DIVISION.
       *-----------------------
@@ -23,11 +26,18 @@
            SELECT CSV-ETHNICITY ASSIGN TO UNMPETHN.
            SELECT CSV-AGE       ASSIGN TO UNMPAGE.
            SELECT CSV-INDUSTRY  ASSIGN TO UNMPIND.
+           SELECT CSV-VETERAN   ASSIGN TO UNMPVET.
            SELECT UE-VSAM            ASSIGN TO UNMPVSAM
            ORGANIZATION IS INDEXED
-              ACCESS IS RANDOM
+              ACCESS IS DYNAMIC
               RECORD KEY IS UE-VSAM-KEY
               FILE STATUS IS FILE-STATUS.
+           SELECT CHECKPOINT-FILE    ASSIGN TO CHKPOINT
+              FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT DATE-EXCEPTION-RPT ASSIGN TO DATEEXCP
+              FILE STATUS IS DATEEXCP-FILE-STATUS.
+           SELECT SUMMARY-RPT        ASSIGN TO UEPRPT
+              FILE STATUS IS SUMMARY-FILE-STATUS.
       *-------------
        DATA DIVISION.
       *-------------
@@ -42,6 +52,8 @@
        01  CSV-AGE-REC       PIC X(70).
        FD  CSV-INDUSTRY      RECORDING MODE F.
        01  CSV-INDUSTRY-REC  PIC X(145).
+       FD  CSV-VETERAN       RECORDING MODE F.
+       01  CSV-VETERAN-REC   PIC X(80).
        FD  UE-VSAM.
        01  UE-VSAM-REC.
            05 UE-VSAM-COMMON-FIELDS.
@@ -89,6 +101,24 @@
                10  UE-VSAM-IND-ART-ENT-REC       PIC 9(6).
                10  UE-VSAM-IND-ADM-WASTE-REM     PIC 9(6).
                10  UE-VSAM-IND-RETAIL            PIC 9(6).
+           05 UE-VSAM-VETERAN-CATEGORIES.
+               10  UE-VSAM-VETERAN-VET        PIC 9(6).
+               10  UE-VSAM-VETERAN-NONVET     PIC 9(6).
+           05 UE-VSAM-INACTIVE-CATEGORIES.
+               10  UE-VSAM-RACE-INA          PIC 9(5).
+               10  UE-VSAM-SEX-INA           PIC 9(5).
+               10  UE-VSAM-ETHNICITY-INA     PIC 9(5).
+               10  UE-VSAM-AGE-INA           PIC 9(5).
+               10  UE-VSAM-INDUSTRY-INA      PIC 9(5).
+               10  UE-VSAM-VETERAN-INA       PIC 9(5).
+       FD  CHECKPOINT-FILE   RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05 CKPT-FILE-ID       PIC X.
+           05 CKPT-RECORD-NUM    PIC 9(8).
+       FD  DATE-EXCEPTION-RPT    RECORDING MODE F.
+       01  DATE-EXCEPTION-REC PIC X(85).
+       FD  SUMMARY-RPT           RECORDING MODE F.
+       01  SUMMARY-RPT-REC    PIC X(300).
 
        WORKING-STORAGE SECTION.
        01  RACE-REC.
@@ -163,10 +193,32 @@
                10  INDUSTRY-ADM-WASTE-REM     PIC 9(6).
                10  INDUSTRY-RETAIL            PIC 9(6).
 
-       01 SAVE-ITEM-POSITION  PIC 9(3) VALUE 1.
+       01  VETERAN-REC.
+           05  VETERAN-COMMON-FIELDS.
+               10  VETERAN-KEY       PIC 9(8).
+               10  VETERAN-DATE      PIC X(10).
+           05  VETERAN-INA           PIC 9(5).
+           05  VETERAN-CATEGORIES.
+               10  VETERAN-VET       PIC 9(6).
+               10  VETERAN-NONVET    PIC 9(6).
+
+       01 SAVE-ITEM-POSITION  PIC 9(5) VALUE 1.
+       01 KEY-COUNT           PIC 9(5) VALUE 0.
        01  KEY-TABLE.
-         05 KEY-ITEMS      PIC 9(8) OCCURS 300 TIMES
+         05 KEY-ITEMS      PIC 9(8) OCCURS 0 TO 50000 TIMES
+           DEPENDING ON KEY-COUNT
            INDEXED BY KEY-IDX.
+       01 KEY-TABLE-MAX      PIC 9(5) VALUE 50000.
+       01 WS-CURRENT-KEY-IDX  PIC 9(5) VALUE 0.
+      * Parallel to KEY-TABLE - marks which keys were actually posted
+      * to UE-VSAM THIS run, as opposed to keys preloaded into
+      * KEY-TABLE from a prior run by 0090-REBUILD-KEY-TABLE, so the
+      * summary report only lists this run's activity.
+       01  KEY-RUN-TABLE.
+         05 KEY-TOUCHED-THIS-RUN  PIC X OCCURS 0 TO 50000 TIMES
+           DEPENDING ON KEY-COUNT.
+       01 WS-INCOMING-DATE      PIC X(10).
+       01 DATE-EXCEPTION-CTR    PIC 9(3) VALUE 0.
 
        01 FLAGS.
          05 EOF-FLAG           PIC X VALUE SPACE.
@@ -178,23 +230,45 @@
            88 AGE                VALUE 'A'.
            88 ETHNICITY          VALUE 'E'.
            88 INDUSTRY           VALUE 'I'.
+           88 VETERAN            VALUE 'V'.
+         05 EOF-CKPT-FLAG       PIC X VALUE SPACE.
+           88 EOF-CKPT            VALUE 'Y'.
+         05 RESTART-FLAG        PIC X VALUE 'N'.
+           88 RESTART-REQUESTED   VALUE 'Y'.
+         05 DATE-MISMATCH-FLAG  PIC X VALUE 'N'.
+           88 DATE-MISMATCH       VALUE 'Y'.
        01 TARGET-KEY           PIC 9(8).
        01 FILE-STATUS          PIC X(02) VALUE SPACES.
-       01 RACE-CTR           PIC 9(3) VALUE 0.
-       01 SEX-CTR           PIC 9(3) VALUE 0.
-       01 AGE-CTR           PIC 9(3) VALUE 0.
-       01 ETH-CTR           PIC 9(3) VALUE 0.
-       01 IND-CTR           PIC 9(3) VALUE 0.
+       01 CKPT-FILE-STATUS     PIC X(02) VALUE SPACES.
+       01 DATEEXCP-FILE-STATUS PIC X(02) VALUE SPACES.
+       01 SUMMARY-FILE-STATUS  PIC X(02) VALUE SPACES.
+       01 RACE-CTR           PIC 9(8) VALUE 0.
+       01 SEX-CTR           PIC 9(8) VALUE 0.
+       01 AGE-CTR           PIC 9(8) VALUE 0.
+       01 ETH-CTR           PIC 9(8) VALUE 0.
+       01 IND-CTR           PIC 9(8) VALUE 0.
+       01 VET-CTR           PIC 9(8) VALUE 0.
        01 UPDATE-CTR          PIC 9(3) VALUE 0.
        01 WRITE-CTR           PIC 9(3) VALUE 0.
        01 WS-LAST-FIELD       PIC X(6).
 
+      * Restart/checkpoint working storage.  File order for restart
+      * purposes matches the order the CSVs are processed in 0000-MAIN.
+       01 WS-RESTART-FILE-ID    PIC X VALUE SPACE.
+       01 WS-RESTART-RECORD-NUM PIC 9(8) VALUE 0.
+       01 WS-RESTART-FILE-ORD   PIC 9 VALUE 0.
+       01 WS-CURRENT-FILE-ORD   PIC 9 VALUE 0.
+
 
       *------------------
        PROCEDURE DIVISION.
       *------------------
        0000-MAIN.
+           PERFORM 0080-CHECK-RESTART.
            PERFORM 0100-OPEN-FILES.
+           IF RESTART-REQUESTED
+              PERFORM 0090-REBUILD-KEY-TABLE
+           END-IF.
            SET READ-IN-PROGRESS TO TRUE.
            PERFORM 0200-CSV-RACE.
            SET READ-IN-PROGRESS TO TRUE.
@@ -205,16 +279,12 @@
            PERFORM 0500-CSV-AGE.
            SET READ-IN-PROGRESS TO TRUE.
            PERFORM 0600-CSV-INDUSTRY.
+           SET READ-IN-PROGRESS TO TRUE.
+           PERFORM 0800-CSV-VETERAN.
+           PERFORM 1100-PRODUCE-SUMMARY-REPORT.
            PERFORM 1000-CLOSE-FILES.
 
-           DISPLAY "Race counter: " RACE-CTR.
-           DISPLAY "Sex counter: " SEX-CTR.
-           DISPLAY "Age counter: " AGE-CTR.
-           DISPLAY "Industry counter: " IND-CTR.
-           DISPLAY "Ethnicity counter: " ETH-CTR.
-
-           DISPLAY "Write counter: " WRITE-CTR.
-           DISPLAY "Update counter: " UPDATE-CTR.
+           DISPLAY "SUMMARY REPORT WRITTEN TO UEPRPT".
 
            GOBACK.
 
@@ -223,46 +293,151 @@
            SEARCH KEY-ITEMS VARYING KEY-IDX
              AT END PERFORM 0051-ADD-KEY-TO-TABLE
              WHEN KEY-ITEMS(KEY-IDX) = TARGET-KEY
+                SET WS-CURRENT-KEY-IDX TO KEY-IDX
                 DISPLAY TARGET-KEY ' FOUND IN TABLE'
            END-SEARCH.
 
        0051-ADD-KEY-TO-TABLE.
-
+           IF SAVE-ITEM-POSITION > KEY-TABLE-MAX
+              DISPLAY "KEY TABLE CAPACITY OF " KEY-TABLE-MAX
+                      " EXCEEDED - UNABLE TO ADD KEY " TARGET-KEY
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           ADD 1 TO KEY-COUNT
            MOVE TARGET-KEY TO KEY-ITEMS(SAVE-ITEM-POSITION)
+           MOVE 'N' TO KEY-TOUCHED-THIS-RUN(SAVE-ITEM-POSITION)
+           MOVE SAVE-ITEM-POSITION TO WS-CURRENT-KEY-IDX
            DISPLAY TARGET-KEY ' ADDED TO TABLE'
            MOVE 0 TO TARGET-KEY
            ADD 1 TO SAVE-ITEM-POSITION.
 
+       0080-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00"
+              PERFORM UNTIL EOF-CKPT
+                 READ CHECKPOINT-FILE
+                   AT END SET EOF-CKPT TO TRUE
+                   NOT AT END
+                      MOVE CKPT-FILE-ID    TO WS-RESTART-FILE-ID
+                      MOVE CKPT-RECORD-NUM TO WS-RESTART-RECORD-NUM
+                      SET RESTART-REQUESTED TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           IF RESTART-REQUESTED
+              PERFORM 0086-SET-RESTART-ORDINAL
+              DISPLAY "RESTART DETECTED - RESUMING FILE "
+                 WS-RESTART-FILE-ID " AFTER RECORD "
+                 WS-RESTART-RECORD-NUM
+           END-IF.
+
+       0086-SET-RESTART-ORDINAL.
+           EVALUATE WS-RESTART-FILE-ID
+              WHEN 'R' MOVE 1 TO WS-RESTART-FILE-ORD
+              WHEN 'S' MOVE 2 TO WS-RESTART-FILE-ORD
+              WHEN 'E' MOVE 3 TO WS-RESTART-FILE-ORD
+              WHEN 'A' MOVE 4 TO WS-RESTART-FILE-ORD
+              WHEN 'I' MOVE 5 TO WS-RESTART-FILE-ORD
+              WHEN 'V' MOVE 6 TO WS-RESTART-FILE-ORD
+              WHEN OTHER MOVE 0 TO WS-RESTART-FILE-ORD
+           END-EVALUATE.
+
+      *----------------------------------------------------------
+      * On a restart, KEY-TABLE starts out empty even though the
+      * key is already present in UE-VSAM from category files
+      * completed before the abend.  Reload every key already on
+      * file so the resumed run REWRITEs those keys instead of
+      * attempting a duplicate WRITE against them.
+      *----------------------------------------------------------
+       0090-REBUILD-KEY-TABLE.
+           MOVE LOW-VALUES TO UE-VSAM-KEY.
+           START UE-VSAM KEY IS NOT LESS THAN UE-VSAM-KEY
+             INVALID KEY SET EOF TO TRUE
+           END-START.
+           PERFORM UNTIL EOF
+              READ UE-VSAM NEXT RECORD
+                AT END SET EOF TO TRUE
+                NOT AT END
+                   MOVE UE-VSAM-KEY TO TARGET-KEY
+                   PERFORM 0051-ADD-KEY-TO-TABLE
+              END-READ
+           END-PERFORM.
+           DISPLAY "KEY TABLE REBUILT WITH " KEY-COUNT
+                   " ENTRIES FROM PRIOR RUN".
+
+       0087-WRITE-CHECKPOINT.
+           MOVE FILE-IN-PROGRESS TO CKPT-FILE-ID.
+           EVALUATE TRUE
+              WHEN RACE      MOVE RACE-CTR TO CKPT-RECORD-NUM
+              WHEN SEX       MOVE SEX-CTR  TO CKPT-RECORD-NUM
+              WHEN ETHNICITY MOVE ETH-CTR  TO CKPT-RECORD-NUM
+              WHEN AGE       MOVE AGE-CTR  TO CKPT-RECORD-NUM
+              WHEN INDUSTRY  MOVE IND-CTR  TO CKPT-RECORD-NUM
+              WHEN VETERAN   MOVE VET-CTR  TO CKPT-RECORD-NUM
+           END-EVALUATE.
+           WRITE CHECKPOINT-REC.
+           IF CKPT-FILE-STATUS NOT = "00"
+              DISPLAY "WRITE CHECKPOINT-REC FILE-STATUS IS "
+                      CKPT-FILE-STATUS " FOR KEY " CKPT-FILE-ID
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
        0100-OPEN-FILES.
            OPEN INPUT  CSV-RACE,
                        CSV-SEX,
                        CSV-ETHNICITY,
                        CSV-AGE,
-                       CSV-INDUSTRY.
+                       CSV-INDUSTRY,
+                       CSV-VETERAN.
            OPEN I-O    UE-VSAM.
            IF FILE-STATUS NOT = "00"
               DISPLAY "OPEN FILE-STATUS IS " FILE-STATUS " ENDING..."
               STOP RUN
            END-IF.
+           IF RESTART-REQUESTED
+              OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+              OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+           OPEN OUTPUT DATE-EXCEPTION-RPT.
+           OPEN OUTPUT SUMMARY-RPT.
 .
       *
        0200-CSV-RACE.
            SET RACE TO TRUE.
-           PERFORM 0210-READ-CSV-RACE.
-           PERFORM UNTIL EOF
-               PERFORM 0220-STRING-CSV-RACE
-               MOVE RACE-KEY TO TARGET-KEY
-               PERFORM 0050-SEARCH-KEY-TABLE
-               IF TARGET-KEY > 0
-                 MOVE TARGET-KEY  TO UE-VSAM-KEY
-                 PERFORM 0700-UPDATE-UE-VASM
-               ELSE
-                 INITIALIZE UE-VSAM-REC
-		         MOVE RACE-KEY  TO UE-VSAM-KEY
-                 PERFORM 0750-NEW-UE-VSAM
-               END-IF
-               PERFORM 0210-READ-CSV-RACE
-           END-PERFORM.
+           MOVE 1 TO WS-CURRENT-FILE-ORD.
+           IF RESTART-REQUESTED AND WS-CURRENT-FILE-ORD <
+              WS-RESTART-FILE-ORD
+              DISPLAY "CSV-RACE ALREADY COMPLETE ON PRIOR RUN"
+                      " - SKIPPING"
+           ELSE
+              PERFORM 0210-READ-CSV-RACE
+              IF RESTART-REQUESTED AND WS-CURRENT-FILE-ORD =
+                 WS-RESTART-FILE-ORD
+                 PERFORM UNTIL EOF OR RACE-CTR > WS-RESTART-RECORD-NUM
+                    PERFORM 0210-READ-CSV-RACE
+                 END-PERFORM
+                 DISPLAY "RESUMED CSV-RACE AFTER RECORD " RACE-CTR
+              END-IF
+              PERFORM UNTIL EOF
+                  PERFORM 0220-STRING-CSV-RACE
+                  MOVE RACE-KEY TO TARGET-KEY
+                  PERFORM 0050-SEARCH-KEY-TABLE
+                  IF TARGET-KEY > 0
+                    MOVE TARGET-KEY  TO UE-VSAM-KEY
+                    PERFORM 0700-UPDATE-UE-VASM
+                  ELSE
+                    INITIALIZE UE-VSAM-REC
+                    MOVE RACE-KEY  TO UE-VSAM-KEY
+                    PERFORM 0750-NEW-UE-VSAM
+                  END-IF
+                  PERFORM 0087-WRITE-CHECKPOINT
+                  PERFORM 0210-READ-CSV-RACE
+              END-PERFORM
+           END-IF.
       *
        0210-READ-CSV-RACE.
            READ CSV-RACE
@@ -290,21 +465,36 @@
 
        0300-CSV-SEX.
            SET SEX TO TRUE.
-           PERFORM 0310-READ-CSV-SEX.
-           PERFORM UNTIL EOF
-               PERFORM 0320-STRING-CSV-SEX
-               MOVE SEX-KEY TO TARGET-KEY
-               PERFORM 0050-SEARCH-KEY-TABLE
-               IF TARGET-KEY > 0
-                 MOVE TARGET-KEY  TO UE-VSAM-KEY
-                 PERFORM 0700-UPDATE-UE-VASM
-               ELSE
-                 INITIALIZE UE-VSAM-REC
-		         MOVE SEX-KEY  TO UE-VSAM-KEY
-                 PERFORM 0750-NEW-UE-VSAM
-               END-IF
-               PERFORM 0310-READ-CSV-SEX
-           END-PERFORM.
+           MOVE 2 TO WS-CURRENT-FILE-ORD.
+           IF RESTART-REQUESTED AND WS-CURRENT-FILE-ORD <
+              WS-RESTART-FILE-ORD
+              DISPLAY "CSV-SEX ALREADY COMPLETE ON PRIOR RUN"
+                      " - SKIPPING"
+           ELSE
+              PERFORM 0310-READ-CSV-SEX
+              IF RESTART-REQUESTED AND WS-CURRENT-FILE-ORD =
+                 WS-RESTART-FILE-ORD
+                 PERFORM UNTIL EOF OR SEX-CTR > WS-RESTART-RECORD-NUM
+                    PERFORM 0310-READ-CSV-SEX
+                 END-PERFORM
+                 DISPLAY "RESUMED CSV-SEX AFTER RECORD " SEX-CTR
+              END-IF
+              PERFORM UNTIL EOF
+                  PERFORM 0320-STRING-CSV-SEX
+                  MOVE SEX-KEY TO TARGET-KEY
+                  PERFORM 0050-SEARCH-KEY-TABLE
+                  IF TARGET-KEY > 0
+                    MOVE TARGET-KEY  TO UE-VSAM-KEY
+                    PERFORM 0700-UPDATE-UE-VASM
+                  ELSE
+                    INITIALIZE UE-VSAM-REC
+                    MOVE SEX-KEY  TO UE-VSAM-KEY
+                    PERFORM 0750-NEW-UE-VSAM
+                  END-IF
+                  PERFORM 0087-WRITE-CHECKPOINT
+                  PERFORM 0310-READ-CSV-SEX
+              END-PERFORM
+           END-IF.
 
        0310-READ-CSV-SEX.
            READ CSV-SEX
@@ -327,21 +517,36 @@
 
        0400-CSV-ETHNICITY.
            SET ETHNICITY TO TRUE.
-           PERFORM 0410-READ-CSV-ETHNICITY.
-           PERFORM UNTIL EOF
-               PERFORM 0420-STRING-CSV-ETHNICITY
-               MOVE ETHNICITY-KEY TO TARGET-KEY
-               PERFORM 0050-SEARCH-KEY-TABLE
-               IF TARGET-KEY > 0
-                 MOVE TARGET-KEY  TO UE-VSAM-KEY
-                 PERFORM 0700-UPDATE-UE-VASM
-               ELSE
-                 INITIALIZE UE-VSAM-REC
-		         MOVE ETHNICITY-KEY  TO UE-VSAM-KEY
-                 PERFORM 0750-NEW-UE-VSAM
-               END-IF
-               PERFORM 0410-READ-CSV-ETHNICITY
-           END-PERFORM.
+           MOVE 3 TO WS-CURRENT-FILE-ORD.
+           IF RESTART-REQUESTED AND WS-CURRENT-FILE-ORD <
+              WS-RESTART-FILE-ORD
+              DISPLAY "CSV-ETHNICITY ALREADY COMPLETE ON PRIOR RUN"
+                      " - SKIPPING"
+           ELSE
+              PERFORM 0410-READ-CSV-ETHNICITY
+              IF RESTART-REQUESTED AND WS-CURRENT-FILE-ORD =
+                 WS-RESTART-FILE-ORD
+                 PERFORM UNTIL EOF OR ETH-CTR > WS-RESTART-RECORD-NUM
+                    PERFORM 0410-READ-CSV-ETHNICITY
+                 END-PERFORM
+                 DISPLAY "RESUMED CSV-ETHNICITY AFTER RECORD " ETH-CTR
+              END-IF
+              PERFORM UNTIL EOF
+                  PERFORM 0420-STRING-CSV-ETHNICITY
+                  MOVE ETHNICITY-KEY TO TARGET-KEY
+                  PERFORM 0050-SEARCH-KEY-TABLE
+                  IF TARGET-KEY > 0
+                    MOVE TARGET-KEY  TO UE-VSAM-KEY
+                    PERFORM 0700-UPDATE-UE-VASM
+                  ELSE
+                    INITIALIZE UE-VSAM-REC
+                    MOVE ETHNICITY-KEY  TO UE-VSAM-KEY
+                    PERFORM 0750-NEW-UE-VSAM
+                  END-IF
+                  PERFORM 0087-WRITE-CHECKPOINT
+                  PERFORM 0410-READ-CSV-ETHNICITY
+              END-PERFORM
+           END-IF.
 
        0410-READ-CSV-ETHNICITY.
            READ CSV-ETHNICITY
@@ -364,21 +569,36 @@
 
        0500-CSV-AGE.
            SET AGE TO TRUE.
-           PERFORM 0510-READ-CSV-AGE.
-           PERFORM UNTIL EOF
-               PERFORM 0520-STRING-CSV-AGE
-               MOVE AGE-KEY TO TARGET-KEY
-               PERFORM 0050-SEARCH-KEY-TABLE
-               IF TARGET-KEY > 0
-                 MOVE TARGET-KEY  TO UE-VSAM-KEY
-                 PERFORM 0700-UPDATE-UE-VASM
-               ELSE
-                 INITIALIZE UE-VSAM-REC
-		         MOVE AGE-KEY  TO UE-VSAM-KEY
-                 PERFORM 0750-NEW-UE-VSAM
-               END-IF
-               PERFORM 0510-READ-CSV-AGE
-           END-PERFORM.
+           MOVE 4 TO WS-CURRENT-FILE-ORD.
+           IF RESTART-REQUESTED AND WS-CURRENT-FILE-ORD <
+              WS-RESTART-FILE-ORD
+              DISPLAY "CSV-AGE ALREADY COMPLETE ON PRIOR RUN"
+                      " - SKIPPING"
+           ELSE
+              PERFORM 0510-READ-CSV-AGE
+              IF RESTART-REQUESTED AND WS-CURRENT-FILE-ORD =
+                 WS-RESTART-FILE-ORD
+                 PERFORM UNTIL EOF OR AGE-CTR > WS-RESTART-RECORD-NUM
+                    PERFORM 0510-READ-CSV-AGE
+                 END-PERFORM
+                 DISPLAY "RESUMED CSV-AGE AFTER RECORD " AGE-CTR
+              END-IF
+              PERFORM UNTIL EOF
+                  PERFORM 0520-STRING-CSV-AGE
+                  MOVE AGE-KEY TO TARGET-KEY
+                  PERFORM 0050-SEARCH-KEY-TABLE
+                  IF TARGET-KEY > 0
+                    MOVE TARGET-KEY  TO UE-VSAM-KEY
+                    PERFORM 0700-UPDATE-UE-VASM
+                  ELSE
+                    INITIALIZE UE-VSAM-REC
+                    MOVE AGE-KEY  TO UE-VSAM-KEY
+                    PERFORM 0750-NEW-UE-VSAM
+                  END-IF
+                  PERFORM 0087-WRITE-CHECKPOINT
+                  PERFORM 0510-READ-CSV-AGE
+              END-PERFORM
+           END-IF.
 
        0510-READ-CSV-AGE.
            READ CSV-AGE
@@ -408,21 +628,36 @@
 
        0600-CSV-INDUSTRY.
            SET   INDUSTRY TO TRUE.
-           PERFORM 0610-READ-CSV-INDUSTRY.
-           PERFORM UNTIL EOF
-               PERFORM 0620-STRING-CSV-INDUSTRY
-               MOVE INDUSTRY-KEY TO TARGET-KEY
-               PERFORM 0050-SEARCH-KEY-TABLE
-               IF TARGET-KEY > 0
-                 MOVE TARGET-KEY  TO UE-VSAM-KEY
-                 PERFORM 0700-UPDATE-UE-VASM
-               ELSE
-                 INITIALIZE UE-VSAM-REC
-		         MOVE INDUSTRY-KEY  TO UE-VSAM-KEY
-                 PERFORM 0750-NEW-UE-VSAM
-               END-IF
-               PERFORM 0610-READ-CSV-INDUSTRY
-           END-PERFORM.
+           MOVE 5 TO WS-CURRENT-FILE-ORD.
+           IF RESTART-REQUESTED AND WS-CURRENT-FILE-ORD <
+              WS-RESTART-FILE-ORD
+              DISPLAY "CSV-INDUSTRY ALREADY COMPLETE ON PRIOR RUN"
+                      " - SKIPPING"
+           ELSE
+              PERFORM 0610-READ-CSV-INDUSTRY
+              IF RESTART-REQUESTED AND WS-CURRENT-FILE-ORD =
+                 WS-RESTART-FILE-ORD
+                 PERFORM UNTIL EOF OR IND-CTR > WS-RESTART-RECORD-NUM
+                    PERFORM 0610-READ-CSV-INDUSTRY
+                 END-PERFORM
+                 DISPLAY "RESUMED CSV-INDUSTRY AFTER RECORD " IND-CTR
+              END-IF
+              PERFORM UNTIL EOF
+                  PERFORM 0620-STRING-CSV-INDUSTRY
+                  MOVE INDUSTRY-KEY TO TARGET-KEY
+                  PERFORM 0050-SEARCH-KEY-TABLE
+                  IF TARGET-KEY > 0
+                    MOVE TARGET-KEY  TO UE-VSAM-KEY
+                    PERFORM 0700-UPDATE-UE-VASM
+                  ELSE
+                    INITIALIZE UE-VSAM-REC
+                    MOVE INDUSTRY-KEY  TO UE-VSAM-KEY
+                    PERFORM 0750-NEW-UE-VSAM
+                  END-IF
+                  PERFORM 0087-WRITE-CHECKPOINT
+                  PERFORM 0610-READ-CSV-INDUSTRY
+              END-PERFORM
+           END-IF.
 
        0610-READ-CSV-INDUSTRY.
            READ CSV-INDUSTRY
@@ -461,40 +696,143 @@
       ** So WS-LAST-FIELD is PIC X followed by COMPUTE below.
            COMPUTE INDUSTRY-RETAIL = FUNCTION NUMVAL(WS-LAST-FIELD).
 
+       0800-CSV-VETERAN.
+           SET VETERAN TO TRUE.
+           MOVE 6 TO WS-CURRENT-FILE-ORD.
+           IF RESTART-REQUESTED AND WS-CURRENT-FILE-ORD <
+              WS-RESTART-FILE-ORD
+              DISPLAY "CSV-VETERAN ALREADY COMPLETE ON PRIOR RUN"
+                      " - SKIPPING"
+           ELSE
+              PERFORM 0810-READ-CSV-VETERAN
+              IF RESTART-REQUESTED AND WS-CURRENT-FILE-ORD =
+                 WS-RESTART-FILE-ORD
+                 PERFORM UNTIL EOF OR VET-CTR > WS-RESTART-RECORD-NUM
+                    PERFORM 0810-READ-CSV-VETERAN
+                 END-PERFORM
+                 DISPLAY "RESUMED CSV-VETERAN AFTER RECORD " VET-CTR
+              END-IF
+              PERFORM UNTIL EOF
+                  PERFORM 0820-STRING-CSV-VETERAN
+                  MOVE VETERAN-KEY TO TARGET-KEY
+                  PERFORM 0050-SEARCH-KEY-TABLE
+                  IF TARGET-KEY > 0
+                    MOVE TARGET-KEY  TO UE-VSAM-KEY
+                    PERFORM 0700-UPDATE-UE-VASM
+                  ELSE
+                    INITIALIZE UE-VSAM-REC
+                    MOVE VETERAN-KEY  TO UE-VSAM-KEY
+                    PERFORM 0750-NEW-UE-VSAM
+                  END-IF
+                  PERFORM 0087-WRITE-CHECKPOINT
+                  PERFORM 0810-READ-CSV-VETERAN
+              END-PERFORM
+           END-IF.
+
+       0810-READ-CSV-VETERAN.
+           READ CSV-VETERAN
+           AT END SET EOF TO TRUE
+           END-READ
+           IF NOT EOF
+            ADD 1 TO VET-CTR.
+
+       0820-STRING-CSV-VETERAN.
+           INITIALIZE VETERAN-REC.
+           UNSTRING CSV-VETERAN-REC DELIMITED BY ","
+             INTO VETERAN-KEY,
+                  VETERAN-DATE,
+                  VETERAN-INA,
+                  VETERAN-VET,
+                  WS-LAST-FIELD.
+      ** Last field in UNSTRING can't be PIC 9 else data is garbage
+      ** So WS-LAST-FIELD is PIC X followed by COMPUTE below.
+           COMPUTE VETERAN-NONVET = FUNCTION NUMVAL(WS-LAST-FIELD).
+
        0700-UPDATE-UE-VASM.
            READ UE-VSAM KEY IS UE-VSAM-KEY
            IF FILE-STATUS = "00"
-              PERFORM 0705-MOVE-FIELDS
-              REWRITE UE-VSAM-REC
-              ADD 1 TO UPDATE-CTR
-              IF FILE-STATUS GREATER THAN "00"
-                    DISPLAY "REWRITE FILE-STATUS IS " FILE-STATUS
-                            " FOR " UE-VSAM-KEY
+              PERFORM 0703-CHECK-DATE-MATCH
+              IF DATE-MISMATCH
+                 DISPLAY "DATE MISMATCH FOR " UE-VSAM-KEY " - "
+                         FILE-IN-PROGRESS " CATEGORIES NOT POSTED"
+              ELSE
+                 PERFORM 0705-MOVE-FIELDS
+                 REWRITE UE-VSAM-REC
+                 ADD 1 TO UPDATE-CTR
+                 MOVE 'Y' TO KEY-TOUCHED-THIS-RUN(WS-CURRENT-KEY-IDX)
+                 IF FILE-STATUS GREATER THAN "00"
+                       DISPLAY "REWRITE FILE-STATUS IS " FILE-STATUS
+                               " FOR " UE-VSAM-KEY
+                 END-IF
               END-IF
            ELSE
               DISPLAY "READ FILE-STATUS IS " FILE-STATUS
                             " FOR " UE-VSAM-KEY
            END-IF.
 
+       0703-CHECK-DATE-MATCH.
+           MOVE 'N' TO DATE-MISMATCH-FLAG.
+           EVALUATE TRUE
+              WHEN RACE      MOVE RACE-DATE      TO WS-INCOMING-DATE
+              WHEN SEX       MOVE SEX-DATE       TO WS-INCOMING-DATE
+              WHEN ETHNICITY MOVE ETHNICITY-DATE TO WS-INCOMING-DATE
+              WHEN AGE       MOVE AGE-DATE       TO WS-INCOMING-DATE
+              WHEN INDUSTRY  MOVE INDUSTRY-DATE  TO WS-INCOMING-DATE
+              WHEN VETERAN   MOVE VETERAN-DATE   TO WS-INCOMING-DATE
+           END-EVALUATE.
+           IF WS-INCOMING-DATE NOT = UE-VSAM-DATE
+              MOVE 'Y' TO DATE-MISMATCH-FLAG
+              PERFORM 0704-WRITE-DATE-EXCEPTION
+           END-IF.
+
+       0704-WRITE-DATE-EXCEPTION.
+           MOVE SPACES TO DATE-EXCEPTION-REC.
+           STRING UE-VSAM-KEY          DELIMITED BY SIZE
+                  " FILE="             DELIMITED BY SIZE
+                  FILE-IN-PROGRESS     DELIMITED BY SIZE
+                  " VSAM-DATE="        DELIMITED BY SIZE
+                  UE-VSAM-DATE         DELIMITED BY SIZE
+                  " INCOMING-DATE="    DELIMITED BY SIZE
+                  WS-INCOMING-DATE     DELIMITED BY SIZE
+                  " *** DATE MISMATCH ***" DELIMITED BY SIZE
+             INTO DATE-EXCEPTION-REC
+           END-STRING.
+           WRITE DATE-EXCEPTION-REC.
+           IF DATEEXCP-FILE-STATUS NOT = "00"
+              DISPLAY "WRITE DATE-EXCEPTION-REC FILE-STATUS IS "
+                      DATEEXCP-FILE-STATUS " FOR " UE-VSAM-KEY
+           END-IF.
+           ADD 1 TO DATE-EXCEPTION-CTR.
+
        0705-MOVE-FIELDS.
            EVALUATE TRUE
               WHEN RACE
                  MOVE RACE-DATE TO UE-VSAM-DATE
                  MOVE RACE-CATEGORIES TO UE-VSAM-RACE-CATEGORIES
+                 MOVE RACE-INA TO UE-VSAM-RACE-INA
               WHEN SEX
                  MOVE SEX-DATE TO UE-VSAM-DATE
                  MOVE SEX-CATEGORIES TO UE-VSAM-SEX-CATEGORIES
+                 MOVE SEX-INA TO UE-VSAM-SEX-INA
               WHEN ETHNICITY
                  MOVE ETHNICITY-DATE TO UE-VSAM-DATE
                  MOVE ETHNICITY-CATEGORIES
                    TO UE-VSAM-ETHNICITY-CATEGORIES
+                 MOVE ETHNICITY-INA TO UE-VSAM-ETHNICITY-INA
               WHEN AGE
                  MOVE AGE-DATE TO UE-VSAM-DATE
                  MOVE AGE-CATEGORIES TO UE-VSAM-AGE-CATEGORIES
+                 MOVE AGE-INA TO UE-VSAM-AGE-INA
               WHEN INDUSTRY
                  MOVE INDUSTRY-DATE TO UE-VSAM-DATE
                  MOVE INDUSTRY-CATEGORIES
                    TO UE-VSAM-IND-CATEGORIES
+                 MOVE INDUSTRY-INA TO UE-VSAM-INDUSTRY-INA
+              WHEN VETERAN
+                 MOVE VETERAN-DATE TO UE-VSAM-DATE
+                 MOVE VETERAN-CATEGORIES
+                   TO UE-VSAM-VETERAN-CATEGORIES
+                 MOVE VETERAN-INA TO UE-VSAM-VETERAN-INA
            END-EVALUATE.
 
        0750-NEW-UE-VSAM.
@@ -505,6 +843,7 @@
                             " FOR " UE-VSAM-KEY
            ELSE
                ADD 1 TO WRITE-CTR
+               MOVE 'Y' TO KEY-TOUCHED-THIS-RUN(WS-CURRENT-KEY-IDX)
            END-IF.
 
        1000-CLOSE-FILES.
@@ -513,6 +852,97 @@
                  CSV-ETHNICITY,
                  CSV-AGE,
                  CSV-INDUSTRY,
-                 UE-VSAM.
+                 CSV-VETERAN,
+                 UE-VSAM,
+                 CHECKPOINT-FILE,
+                 DATE-EXCEPTION-RPT,
+                 SUMMARY-RPT.
+      * A clean finish means nothing is left to resume - empty out
+      * the checkpoint file so the next run starts from scratch.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+      *
+       1100-PRODUCE-SUMMARY-REPORT.
+           MOVE SPACES TO SUMMARY-RPT-REC.
+           STRING "KEY      DATE       "     DELIMITED BY SIZE
+                  "RACE(5)ASIAN,BLACK,AMIND,HAWI "  DELIMITED BY SIZE
+                  "SEX(2) ETHNICITY(2) AGE(8) "     DELIMITED BY SIZE
+                  "INDUSTRY(20) VETERAN(2) "         DELIMITED BY SIZE
+                  "INACTIVE(RACE,SEX,ETH,AGE,IND,VET)"
+                                              DELIMITED BY SIZE
+             INTO SUMMARY-RPT-REC
+           END-STRING.
+           WRITE SUMMARY-RPT-REC.
+           IF SUMMARY-FILE-STATUS NOT = "00"
+              DISPLAY "WRITE SUMMARY-RPT-REC FILE-STATUS IS "
+                      SUMMARY-FILE-STATUS " FOR HEADER LINE"
+           END-IF.
+           PERFORM VARYING KEY-IDX FROM 1 BY 1
+              UNTIL KEY-IDX > SAVE-ITEM-POSITION - 1
+              IF KEY-TOUCHED-THIS-RUN(KEY-IDX) = 'Y'
+                 MOVE KEY-ITEMS(KEY-IDX) TO UE-VSAM-KEY
+                 READ UE-VSAM KEY IS UE-VSAM-KEY
+                 IF FILE-STATUS = "00"
+                    PERFORM 1110-WRITE-SUMMARY-LINE
+                 END-IF
+              END-IF
+           END-PERFORM.
+           PERFORM 1120-WRITE-SUMMARY-TOTALS.
+
+       1110-WRITE-SUMMARY-LINE.
+           MOVE SPACES TO SUMMARY-RPT-REC.
+           STRING UE-VSAM-KEY                    DELIMITED BY SIZE
+                  " "                             DELIMITED BY SIZE
+                  UE-VSAM-DATE                    DELIMITED BY SIZE
+                  " "                             DELIMITED BY SIZE
+                  UE-VSAM-RACE-CATEGORIES         DELIMITED BY SIZE
+                  " "                             DELIMITED BY SIZE
+                  UE-VSAM-SEX-CATEGORIES          DELIMITED BY SIZE
+                  " "                             DELIMITED BY SIZE
+                  UE-VSAM-ETHNICITY-CATEGORIES    DELIMITED BY SIZE
+                  " "                             DELIMITED BY SIZE
+                  UE-VSAM-AGE-CATEGORIES          DELIMITED BY SIZE
+                  " "                             DELIMITED BY SIZE
+                  UE-VSAM-IND-CATEGORIES          DELIMITED BY SIZE
+                  " "                             DELIMITED BY SIZE
+                  UE-VSAM-VETERAN-CATEGORIES      DELIMITED BY SIZE
+                  " "                             DELIMITED BY SIZE
+                  UE-VSAM-INACTIVE-CATEGORIES     DELIMITED BY SIZE
+             INTO SUMMARY-RPT-REC
+           END-STRING.
+           WRITE SUMMARY-RPT-REC.
+           IF SUMMARY-FILE-STATUS NOT = "00"
+              DISPLAY "WRITE SUMMARY-RPT-REC FILE-STATUS IS "
+                      SUMMARY-FILE-STATUS " FOR " UE-VSAM-KEY
+           END-IF.
+
+       1120-WRITE-SUMMARY-TOTALS.
+           MOVE SPACES TO SUMMARY-RPT-REC.
+           STRING "RUN TOTALS -- "        DELIMITED BY SIZE
+                  "RACE="        DELIMITED BY SIZE
+                  RACE-CTR       DELIMITED BY SIZE
+                  " SEX="        DELIMITED BY SIZE
+                  SEX-CTR        DELIMITED BY SIZE
+                  " ETHNICITY="  DELIMITED BY SIZE
+                  ETH-CTR        DELIMITED BY SIZE
+                  " AGE="        DELIMITED BY SIZE
+                  AGE-CTR        DELIMITED BY SIZE
+                  " INDUSTRY="   DELIMITED BY SIZE
+                  IND-CTR        DELIMITED BY SIZE
+                  " VETERAN="    DELIMITED BY SIZE
+                  VET-CTR        DELIMITED BY SIZE
+                  " WRITES="     DELIMITED BY SIZE
+                  WRITE-CTR      DELIMITED BY SIZE
+                  " UPDATES="    DELIMITED BY SIZE
+                  UPDATE-CTR     DELIMITED BY SIZE
+                  " DATE-EXCEPTIONS=" DELIMITED BY SIZE
+                  DATE-EXCEPTION-CTR DELIMITED BY SIZE
+             INTO SUMMARY-RPT-REC
+           END-STRING.
+           WRITE SUMMARY-RPT-REC.
+           IF SUMMARY-FILE-STATUS NOT = "00"
+              DISPLAY "WRITE SUMMARY-RPT-REC FILE-STATUS IS "
+                      SUMMARY-FILE-STATUS " FOR RUN TOTALS LINE"
+           END-IF.
       *
 
