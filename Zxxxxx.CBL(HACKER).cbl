@@ -10,6 +10,12 @@
        FILE-CONTROL.
            SELECT HACKER-IN ASSIGN TO HACKIN.
            SELECT HACKER-OUT  ASSIGN TO HACKOUT.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+           SELECT KEYWORD-FILE ASSIGN TO HACKKEYW
+              FILE STATUS IS KEYWORD-FILE-STATUS.
+           SELECT AUTHOR-RPT ASSIGN TO HACKAUTH.
+           SELECT AUTHOR-SORT-FILE ASSIGN TO SORTWK2.
+           SELECT HACKER-EXCEPTIONS ASSIGN TO HACKEXCP.
       *-------------
        DATA DIVISION.
       *-------------
@@ -33,6 +39,40 @@
            05 HACK-OUT-TIME PIC X(05).
            05 HACK-OUT-RANKING-SCORE PIC S9999V999999 COMP-3.
 
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05 SW-MAIN.
+              10 SW-ID PIC X(8).
+              10 SW-TITLE PIC X(96).
+              10 SW-POINTS PIC 9(4).
+              10 SW-COMMENTS PIC 9(4).
+              10 SW-AUTHOR PIC X(15).
+           05 SW-TIME PIC X(05).
+           05 SW-RANKING-SCORE PIC S9999V999999 COMP-3.
+
+      * Keyword list used to decide which stories qualify.  One
+      * keyword per record; trailing spaces are trimmed on load so
+      * the file can hold short or long terms alike.
+       FD  KEYWORD-FILE RECORDING MODE F.
+       01  KEYWORD-FILE-REC PIC X(20).
+
+       FD  AUTHOR-RPT RECORDING MODE F.
+       01  AUTHOR-RPT-REC.
+           05 AR-AUTHOR         PIC X(15).
+           05 AR-STORY-COUNT    PIC 9(5).
+           05 AR-AVG-SCORE      PIC S9999V999999 COMP-3.
+
+       SD  AUTHOR-SORT-FILE.
+       01  AUTHOR-SORT-REC.
+           05 ASF-AUTHOR        PIC X(15).
+           05 ASF-STORY-COUNT   PIC 9(5).
+           05 ASF-AVG-SCORE     PIC S9999V999999 COMP-3.
+
+      * Malformed HACKER-IN records (bad points, unparseable time)
+      * land here with the raw input line instead of tainting the
+      * ranked output or abending the run.
+       FD  HACKER-EXCEPTIONS RECORDING MODE F.
+       01  HACKER-EXCEPTIONS-REC PIC X(143).
 
        WORKING-STORAGE SECTION.
        01 FLAGS.
@@ -48,6 +88,33 @@
        01 OVERFLOW-CH PIC X(5).
        01 COUNTER PIC 9(4) COMP.
 
+       01 WS-RECORD-STATUS PIC X VALUE 'Y'.
+         88 WS-RECORD-OK    VALUE 'Y'.
+         88 WS-RECORD-BAD   VALUE 'N'.
+
+      * Keyword table, loaded once at start-up from KEYWORD-FILE.
+       01 WS-KEYWORD-COUNT PIC 9(3) VALUE 0.
+       01 WS-KEYWORD-TABLE.
+           05 WS-KEYWORD-ENTRY OCCURS 50 TIMES INDEXED BY KW-IDX.
+              10 WS-KEYWORD-TEXT PIC X(20).
+              10 WS-KEYWORD-LEN  PIC 9(2).
+       01 KEYWORD-FILE-STATUS PIC X(2) VALUE SPACES.
+       01 EOF-KEYWORDS-FLAG PIC X VALUE SPACE.
+         88 EOF-KEYWORDS VALUE 'Y'.
+
+      * Author leaderboard table, accumulated as qualifying stories
+      * are scored; written out sorted by story count in 0500.
+       01 WS-AUTHOR-COUNT-TOTAL PIC 9(3) VALUE 0.
+       01 WS-AUTHOR-TABLE-MAX   PIC 9(3) VALUE 500.
+       01 WS-AUTHOR-TABLE.
+           05 WS-AUTHOR-ENTRY OCCURS 0 TO 500 TIMES
+             DEPENDING ON WS-AUTHOR-COUNT-TOTAL
+             INDEXED BY AUTH-IDX.
+              10 WS-AUTHOR-NAME        PIC X(15).
+              10 WS-AUTHOR-COUNT       PIC 9(5).
+              10 WS-AUTHOR-TOTAL-SCORE PIC S9(9)V999999 COMP-3.
+       01 WS-AVG-SCORE PIC S9999V999999 COMP-3.
+
        01  HACKER-IN-REC.
            05 HACK-IN-MAIN.
               10 HACK-IN-ID PIC X(8).
@@ -59,36 +126,77 @@
       *------------------
        PROCEDURE DIVISION.
       *------------------
-       OPEN-FILES.
+       0000-MAIN.
+           PERFORM 0100-OPEN-FILES.
+           PERFORM 0150-LOAD-KEYWORDS.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SW-RANKING-SCORE
+               INPUT PROCEDURE 0200-BUILD-SORT-FILE
+               GIVING HACKER-OUT.
+           PERFORM 0500-BUILD-AUTHOR-REPORT.
+           PERFORM 0900-CLOSE-FILES.
+           GOBACK.
+
+       0100-OPEN-FILES.
            OPEN INPUT  HACKER-IN.
-           OPEN OUTPUT HACKER-OUT.
-      *
-       READ-NEXT-RECORD.
-           PERFORM READ-NEW-RECORD.
+           OPEN OUTPUT HACKER-EXCEPTIONS.
+
+       0150-LOAD-KEYWORDS.
+           OPEN INPUT KEYWORD-FILE.
+           IF KEYWORD-FILE-STATUS = "00"
+              PERFORM UNTIL EOF-KEYWORDS
+                 READ KEYWORD-FILE
+                   AT END SET EOF-KEYWORDS TO TRUE
+                   NOT AT END
+                      IF KEYWORD-FILE-REC NOT = SPACES
+                         AND WS-KEYWORD-COUNT < 50
+                         INSPECT KEYWORD-FILE-REC CONVERTING
+                          "abcdefghijklmnopqrstuvwxyz" TO
+                          "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                         ADD 1 TO WS-KEYWORD-COUNT
+                         MOVE KEYWORD-FILE-REC
+                           TO WS-KEYWORD-TEXT(WS-KEYWORD-COUNT)
+                         MOVE FUNCTION LENGTH
+                           (FUNCTION TRIM(KEYWORD-FILE-REC))
+                           TO WS-KEYWORD-LEN(WS-KEYWORD-COUNT)
+                      END-IF
+              END-PERFORM
+              CLOSE KEYWORD-FILE
+           END-IF.
+      * A missing file leaves WS-KEYWORD-COUNT at zero; an opened
+      * but empty/all-blank file falls through the loop above with
+      * nothing loaded either - treat both the same way so a bad
+      * keyword delivery doesn't silently drop every story.
+           IF WS-KEYWORD-COUNT = 0
+              DISPLAY "KEYWORD FILE NOT FOUND OR EMPTY - USING DEFAULTS"
+              MOVE 2 TO WS-KEYWORD-COUNT
+              MOVE "MAINFRAME" TO WS-KEYWORD-TEXT(1)
+              MOVE 9 TO WS-KEYWORD-LEN(1)
+              MOVE "COBOL " TO WS-KEYWORD-TEXT(2)
+              MOVE 6 TO WS-KEYWORD-LEN(2)
+           END-IF.
+
+       0200-BUILD-SORT-FILE.
+           PERFORM 0210-READ-NEW-RECORD.
            PERFORM UNTIL LASTREC = 'Y'
-               PERFORM STRING-CSV
-               PERFORM FORMAT-OUT-RECORD
+               PERFORM 0220-STRING-CSV
+               PERFORM 0300-FORMAT-OUT-RECORD
 
-               PERFORM READ-NEW-RECORD
+               PERFORM 0210-READ-NEW-RECORD
             END-PERFORM.
 
-       STRING-CSV.
+       0210-READ-NEW-RECORD.
+           READ HACKER-IN
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+
+       0220-STRING-CSV.
            INITIALIZE HACKER-IN-REC
            UNSTRING HACKER-REC DELIMITED BY ","
              INTO HACK-IN-ID, HACK-IN-TITLE, HACK-IN-POINTS,
              HACK-IN-COMMENTS, HACK-IN-AUTHOR, HACK-IN-CREATE-DATE.
 
-       CLOSE-STOP.
-           CLOSE HACKER-IN.
-           CLOSE HACKER-OUT.
-           GOBACK.
-
-       READ-NEW-RECORD.
-           READ HACKER-IN
-           AT END MOVE 'Y' TO LASTREC
-           END-READ.
-
-       FORMAT-OUT-RECORD.
+       0300-FORMAT-OUT-RECORD.
 
            MOVE HACK-IN-TITLE TO WS-TITLE.
 
@@ -96,40 +204,96 @@
             "abcdefghijklmnopqrstuvwxyz" TO
             "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
            MOVE 0 to COUNTER.
-           INSPECT WS-TITLE TALLYING COUNTER
-              FOR ALL "MAINFRAME".
-           INSPECT WS-TITLE TALLYING COUNTER
-              FOR ALL "COBOL ".
+           PERFORM VARYING KW-IDX FROM 1 BY 1
+              UNTIL KW-IDX > WS-KEYWORD-COUNT
+              INSPECT WS-TITLE TALLYING COUNTER FOR ALL
+                 WS-KEYWORD-TEXT(KW-IDX)(1:WS-KEYWORD-LEN(KW-IDX))
+           END-PERFORM.
            IF COUNTER > 0
       *       DISPLAY "in POINTS " HACK-IN-POINTS  " COMMENTS "
       *        HACK-IN-COMMENTS
       *        DISPLAY "HACK-IN-CREATE-DATE " HACK-IN-CREATE-DATE
-              INITIALIZE HACKER-OUT-REC
-              MOVE HACK-IN-MAIN TO HACK-OUT-MAIN
+              INITIALIZE SORT-WORK-REC
+              MOVE HACK-IN-MAIN TO SW-MAIN
+              SET WS-RECORD-OK TO TRUE
+              IF HACK-IN-POINTS = 0
+                 SET WS-RECORD-BAD TO TRUE
+              END-IF
               UNSTRING HACK-IN-CREATE-DATE DELIMITED BY SPACES
-                  INTO DT, HACK-OUT-TIME, OVERFLOW-CH
+                  INTO DT, SW-TIME, OVERFLOW-CH
                     ON OVERFLOW
-                    CONTINUE
-      *                DISPLAY "OVERFLOW" HACK-IN-CREATE-DATE
+                       SET WS-RECORD-BAD TO TRUE
               END-UNSTRING
-              PERFORM CALCULATE-SCORE
-              PERFORM WRITE-RECORD
+              IF WS-RECORD-OK
+                 PERFORM 0450-CALCULATE-SCORE
+                 RELEASE SORT-WORK-REC
+                 PERFORM 0480-ACCUMULATE-AUTHOR-STATS
+              ELSE
+                 PERFORM 0490-WRITE-EXCEPTION
+              END-IF
            END-IF.
 
-       CALCULATE-SCORE.
-           UNSTRING FUNCTION TRIM(HACK-OUT-TIME) DELIMITED BY ":"
+       0450-CALCULATE-SCORE.
+           UNSTRING FUNCTION TRIM(SW-TIME) DELIMITED BY ":"
               INTO HOURS, MINUTES
 
            COMPUTE DEC-TIME = HOURS + (MINUTES / 60).
            MOVE DEC-TIME TO DEC-TIME-DISP.
       *    DISPLAY "DECIMAL TIME: " DEC-TIME-DISP.
 
-           COMPUTE HACK-OUT-RANKING-SCORE =
+           COMPUTE SW-RANKING-SCORE =
               (HACK-IN-POINTS - 1) ** 0.8 /
               (DEC-TIME + 2) ** 1.8.
-           MOVE HACK-OUT-RANKING-SCORE TO DISP-RANKING-SCORE.
+           MOVE SW-RANKING-SCORE TO DISP-RANKING-SCORE.
       *     DISPLAY "SCORE: " DISP-RANKING-SCORE.
 
-       WRITE-RECORD.
+       0490-WRITE-EXCEPTION.
+           MOVE HACKER-REC TO HACKER-EXCEPTIONS-REC.
+           WRITE HACKER-EXCEPTIONS-REC.
+
+       0480-ACCUMULATE-AUTHOR-STATS.
+           SET AUTH-IDX TO 1.
+           SEARCH WS-AUTHOR-ENTRY VARYING AUTH-IDX
+              AT END PERFORM 0485-ADD-NEW-AUTHOR
+              WHEN WS-AUTHOR-NAME(AUTH-IDX) = HACK-IN-AUTHOR
+                 ADD 1 TO WS-AUTHOR-COUNT(AUTH-IDX)
+                 ADD SW-RANKING-SCORE
+                   TO WS-AUTHOR-TOTAL-SCORE(AUTH-IDX)
+           END-SEARCH.
+
+       0485-ADD-NEW-AUTHOR.
+           IF WS-AUTHOR-COUNT-TOTAL >= WS-AUTHOR-TABLE-MAX
+              DISPLAY "AUTHOR TABLE CAPACITY OF "
+                      WS-AUTHOR-TABLE-MAX
+                      " EXCEEDED - " HACK-IN-AUTHOR
+                      " NOT TRACKED"
+           ELSE
+              ADD 1 TO WS-AUTHOR-COUNT-TOTAL
+              MOVE HACK-IN-AUTHOR
+                TO WS-AUTHOR-NAME(WS-AUTHOR-COUNT-TOTAL)
+              MOVE 1 TO WS-AUTHOR-COUNT(WS-AUTHOR-COUNT-TOTAL)
+              MOVE SW-RANKING-SCORE
+                TO WS-AUTHOR-TOTAL-SCORE(WS-AUTHOR-COUNT-TOTAL)
+           END-IF.
 
-           WRITE HACKER-OUT-REC.
+       0500-BUILD-AUTHOR-REPORT.
+           SORT AUTHOR-SORT-FILE
+               ON DESCENDING KEY ASF-STORY-COUNT
+               INPUT PROCEDURE 0510-RELEASE-AUTHORS
+               GIVING AUTHOR-RPT.
+
+       0510-RELEASE-AUTHORS.
+           PERFORM VARYING AUTH-IDX FROM 1 BY 1
+              UNTIL AUTH-IDX > WS-AUTHOR-COUNT-TOTAL
+              MOVE WS-AUTHOR-NAME(AUTH-IDX) TO ASF-AUTHOR
+              MOVE WS-AUTHOR-COUNT(AUTH-IDX) TO ASF-STORY-COUNT
+              COMPUTE WS-AVG-SCORE ROUNDED =
+                 WS-AUTHOR-TOTAL-SCORE(AUTH-IDX) /
+                 WS-AUTHOR-COUNT(AUTH-IDX)
+              MOVE WS-AVG-SCORE TO ASF-AVG-SCORE
+              RELEASE AUTHOR-SORT-REC
+           END-PERFORM.
+
+       0900-CLOSE-FILES.
+           CLOSE HACKER-IN.
+           CLOSE HACKER-EXCEPTIONS.
